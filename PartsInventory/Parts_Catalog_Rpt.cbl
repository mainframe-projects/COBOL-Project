@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Page-formatted parts catalog report, grouped/sorted by
+      *          supplier with subtotals and a grand total part count.
+      *          Run standalone, not from PARTS-HOME-SCREEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_CATALOG_RPT INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PARTID.
+               SELECT SUPPFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS SUPP-ID
+               FILE STATUS IS WS-SUPP-STATUS.
+               SELECT SORTFILE ASSIGN TO DISK.
+               SELECT RPTFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+       FD SUPPFILE
+           VALUE OF FILE-ID IS "../SUPPLIER.DAT".
+           01 SUPP-REC.
+               COPY SUPPREC.
+
+       SD SORTFILE.
+           01 SORT-REC.
+               COPY PARTREC.
+
+       FD RPTFILE
+           VALUE OF FILE-ID IS "../PARTS_CATALOG.RPT".
+           01 RPT-LINE PIC X(80).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-SUPP-STATUS        PIC XX VALUE ZEROES.
+       01 WS-SORT-EOF           PIC X VALUE "F".
+       01 WS-GROUP-STARTED      PIC X VALUE "F".
+       01 WS-CURRENT-SUPP       PIC 9(5) VALUE ZEROES.
+       01 WS-SUPP-NAME          PIC X(25) VALUE SPACES.
+       01 WS-SUPPLIER-COUNT     PIC 9(5) VALUE ZEROES.
+       01 WS-GRAND-TOTAL        PIC 9(5) VALUE ZEROES.
+       01 WS-PAGE-NUM           PIC 9(3) VALUE ZEROES.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE ZEROES.
+       01 WS-PAGE-SIZE          PIC 9(3) VALUE 50.
+       01 WS-REPORT-DATE        PIC 9(8) VALUE ZEROES.
+       01 WS-REPORT-DATE-EDIT   PIC 9999/99/99.
+       01 WS-TITLE-LINE.
+           05 VALUE "PARTS CATALOG REPORT".
+           05 FILLER            PIC X(20) VALUE SPACES.
+           05 VALUE "DATE: ".
+           05 WT-DATE           PIC 9999/99/99.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 VALUE "PAGE: ".
+           05 WT-PAGE           PIC ZZ9.
+       01 WS-COLUMN-HEADER.
+           05 VALUE "PART ID   PART NAME        DESCRIPTION
+      -    "                          PRICE  QTY ON HAND".
+       01 WS-SUPPLIER-HEADER.
+           05 VALUE "SUPPLIER: ".
+           05 WH-SUPP-ID         PIC ZZZZ9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WH-SUPP-NAME       PIC X(25).
+       01 WS-DETAIL-LINE.
+           05 WD-PARTID          PIC ZZZZ9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WD-PARTNAME        PIC X(15).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WD-PARTDESC        PIC X(28).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WD-PARTPRICE       PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WD-PARTQTY         PIC ZZZZ9.
+       01 WS-SUPPLIER-TOTAL-LINE.
+           05 VALUE "    SUPPLIER ".
+           05 WS-SUPP-TOTAL-ID   PIC ZZZZ9.
+           05 VALUE " TOTAL PARTS: ".
+           05 WS-SUPP-TOTAL-CNT  PIC ZZZZ9.
+       01 WS-GRAND-TOTAL-LINE.
+           05 VALUE "GRAND TOTAL PARTS ON FILE: ".
+           05 WG-TOTAL           PIC ZZZZ9.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT SUPPFILE.
+           IF WS-SUPP-STATUS NOT = "00"
+               DISPLAY "PARTS_CATALOG_RPT: SUPPLIER.DAT NOT FOUND - "
+                   "RUN THE SUPPLIER LOADER BEFORE THIS REPORT"
+               GOBACK
+           END-IF.
+
+           SORT SORTFILE
+               ON ASCENDING KEY PARTSUPP OF SORT-REC PARTID OF SORT-REC
+               USING FIN
+               OUTPUT PROCEDURE IS 300-PRODUCE-REPORT.
+
+           CLOSE SUPPFILE.
+           GOBACK.
+
+       300-PRODUCE-REPORT.
+           OPEN OUTPUT RPTFILE.
+           PERFORM 310-PRINT-PAGE-HEADER.
+
+           RETURN SORTFILE
+               AT END
+                   MOVE "T" TO WS-SORT-EOF
+           END-RETURN.
+
+           PERFORM UNTIL WS-SORT-EOF = "T"
+               IF WS-GROUP-STARTED = "F"
+                   OR PARTSUPP OF SORT-REC NOT EQUAL TO WS-CURRENT-SUPP
+                   IF WS-GROUP-STARTED = "T"
+                       PERFORM 340-PRINT-SUPPLIER-SUBTOTAL
+                   END-IF
+                   MOVE PARTSUPP OF SORT-REC TO WS-CURRENT-SUPP
+                   MOVE ZEROES TO WS-SUPPLIER-COUNT
+                   PERFORM 320-PRINT-SUPPLIER-HEADER
+                   MOVE "T" TO WS-GROUP-STARTED
+               END-IF
+               PERFORM 330-PRINT-DETAIL-LINE
+               ADD 1 TO WS-SUPPLIER-COUNT
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORTFILE
+                   AT END
+                       MOVE "T" TO WS-SORT-EOF
+               END-RETURN
+           END-PERFORM.
+
+           IF WS-GROUP-STARTED = "T"
+               PERFORM 340-PRINT-SUPPLIER-SUBTOTAL
+           END-IF.
+           PERFORM 350-PRINT-GRAND-TOTAL.
+
+           CLOSE RPTFILE.
+
+       310-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-REPORT-DATE TO WS-REPORT-DATE-EDIT.
+           MOVE WS-REPORT-DATE-EDIT TO WT-DATE.
+           MOVE WS-PAGE-NUM TO WT-PAGE.
+           MOVE WS-TITLE-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-COLUMN-HEADER TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE ZEROES TO WS-LINE-COUNT.
+
+       320-PRINT-SUPPLIER-HEADER.
+           IF WS-LINE-COUNT + 3 > WS-PAGE-SIZE
+               PERFORM 310-PRINT-PAGE-HEADER
+           END-IF.
+           MOVE PARTSUPP OF SORT-REC TO SUPP-ID.
+           READ SUPPFILE
+               INVALID KEY
+                   MOVE SPACES TO WS-SUPP-NAME
+               NOT INVALID KEY
+                   MOVE SUPP-NAME TO WS-SUPP-NAME
+           END-READ.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE PARTSUPP OF SORT-REC TO WH-SUPP-ID.
+           MOVE WS-SUPP-NAME TO WH-SUPP-NAME.
+           MOVE WS-SUPPLIER-HEADER TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+       330-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               PERFORM 310-PRINT-PAGE-HEADER
+           END-IF.
+           MOVE PARTID OF SORT-REC TO WD-PARTID.
+           MOVE PARTNAME OF SORT-REC TO WD-PARTNAME.
+           MOVE PARTDESC OF SORT-REC(1:28) TO WD-PARTDESC.
+           MOVE PARTPRICE OF SORT-REC TO WD-PARTPRICE.
+           MOVE PARTQTY OF SORT-REC TO WD-PARTQTY.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       340-PRINT-SUPPLIER-SUBTOTAL.
+           MOVE WS-CURRENT-SUPP TO WS-SUPP-TOTAL-ID.
+           MOVE WS-SUPPLIER-COUNT TO WS-SUPP-TOTAL-CNT.
+           MOVE WS-SUPPLIER-TOTAL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       350-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-GRAND-TOTAL TO WG-TOTAL.
+           MOVE WS-GRAND-TOTAL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       END PROGRAM PARTS_CATALOG_RPT.
