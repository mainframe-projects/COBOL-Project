@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Browse every part on PARTLIST.DAT a screen at a time.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_LIST INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PARTID
+               FILE STATUS IS WS-FIN-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
+       01 WS-FIN-STATUS        PIC XX VALUE ZEROES.
+       01 WS-AT-EOF            PIC X VALUE "F".
+       01 WS-ROW-1-ID          PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-1-NAME        PIC X(15)  VALUE SPACES.
+       01 WS-ROW-1-DESC        PIC X(35)  VALUE SPACES.
+       01 WS-ROW-1-PRICE       PIC $Z,ZZZ,ZZ9.99 VALUE ZEROES.
+       01 WS-ROW-1-SUPP        PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-2-ID          PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-2-NAME        PIC X(15)  VALUE SPACES.
+       01 WS-ROW-2-DESC        PIC X(35)  VALUE SPACES.
+       01 WS-ROW-2-PRICE       PIC $Z,ZZZ,ZZ9.99 VALUE ZEROES.
+       01 WS-ROW-2-SUPP        PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-3-ID          PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-3-NAME        PIC X(15)  VALUE SPACES.
+       01 WS-ROW-3-DESC        PIC X(35)  VALUE SPACES.
+       01 WS-ROW-3-PRICE       PIC $Z,ZZZ,ZZ9.99 VALUE ZEROES.
+       01 WS-ROW-3-SUPP        PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-4-ID          PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-4-NAME        PIC X(15)  VALUE SPACES.
+       01 WS-ROW-4-DESC        PIC X(35)  VALUE SPACES.
+       01 WS-ROW-4-PRICE       PIC $Z,ZZZ,ZZ9.99 VALUE ZEROES.
+       01 WS-ROW-4-SUPP        PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-5-ID          PIC 9(5)   VALUE ZEROES.
+       01 WS-ROW-5-NAME        PIC X(15)  VALUE SPACES.
+       01 WS-ROW-5-DESC        PIC X(35)  VALUE SPACES.
+       01 WS-ROW-5-PRICE       PIC $Z,ZZZ,ZZ9.99 VALUE ZEROES.
+       01 WS-ROW-5-SUPP        PIC 9(5)   VALUE ZEROES.
+       01 WS-CONTINUE          PIC X.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
+       SCREEN SECTION.
+       01 PART-LIST-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "VIEW ALL PARTS"                    LINE 3 COL 33.
+           05 VALUE "ID   NAME            DESCRIPTION
+      -        "                    PRICE SUPPLIER"     LINE 5 COL 1.
+           05 ROW-1-LINE.
+               10 R1-ID   PIC ZZZZ9 FROM WS-ROW-1-ID LINE 7 COL 1.
+               10 R1-NAME PIC X(15) FROM WS-ROW-1-NAME LINE 7 COL 8.
+               10 R1-DESC PIC X(30) FROM WS-ROW-1-DESC LINE 7 COL 22.
+               10 R1-PRICE PIC $Z,ZZZ,ZZ9.99 FROM WS-ROW-1-PRICE
+                   LINE 7 COL 52.
+               10 R1-SUPP PIC 9(5)  FROM WS-ROW-1-SUPP LINE 7 COL 65.
+           05 ROW-2-LINE.
+               10 R2-ID   PIC ZZZZ9 FROM WS-ROW-2-ID LINE 8 COL 1.
+               10 R2-NAME PIC X(15) FROM WS-ROW-2-NAME LINE 8 COL 8.
+               10 R2-DESC PIC X(30) FROM WS-ROW-2-DESC LINE 8 COL 22.
+               10 R2-PRICE PIC $Z,ZZZ,ZZ9.99 FROM WS-ROW-2-PRICE
+                   LINE 8 COL 52.
+               10 R2-SUPP PIC 9(5)  FROM WS-ROW-2-SUPP LINE 8 COL 65.
+           05 ROW-3-LINE.
+               10 R3-ID   PIC ZZZZ9 FROM WS-ROW-3-ID LINE 9 COL 1.
+               10 R3-NAME PIC X(15) FROM WS-ROW-3-NAME LINE 9 COL 8.
+               10 R3-DESC PIC X(30) FROM WS-ROW-3-DESC LINE 9 COL 22.
+               10 R3-PRICE PIC $Z,ZZZ,ZZ9.99 FROM WS-ROW-3-PRICE
+                   LINE 9 COL 52.
+               10 R3-SUPP PIC 9(5)  FROM WS-ROW-3-SUPP LINE 9 COL 65.
+           05 ROW-4-LINE.
+               10 R4-ID   PIC ZZZZ9 FROM WS-ROW-4-ID LINE 10 COL 1.
+               10 R4-NAME PIC X(15) FROM WS-ROW-4-NAME LINE 10 COL 8.
+               10 R4-DESC PIC X(30) FROM WS-ROW-4-DESC LINE 10 COL 22.
+               10 R4-PRICE PIC $Z,ZZZ,ZZ9.99 FROM WS-ROW-4-PRICE
+                   LINE 10 COL 52.
+               10 R4-SUPP PIC 9(5)  FROM WS-ROW-4-SUPP LINE 10 COL 65.
+           05 ROW-5-LINE.
+               10 R5-ID   PIC ZZZZ9 FROM WS-ROW-5-ID LINE 11 COL 1.
+               10 R5-NAME PIC X(15) FROM WS-ROW-5-NAME LINE 11 COL 8.
+               10 R5-DESC PIC X(30) FROM WS-ROW-5-DESC LINE 11 COL 22.
+               10 R5-PRICE PIC $Z,ZZZ,ZZ9.99 FROM WS-ROW-5-PRICE
+                   LINE 11 COL 52.
+               10 R5-SUPP PIC 9(5)  FROM WS-ROW-5-SUPP LINE 11 COL 65.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 20.
+               10 VALUE "PRESS ENTER FOR THE NEXT PAGE, OR ENTER 'X' TO
+      -             " EXIT"                              LINE 20 COL 15.
+               10 PAGE-RESPONSE PIC X TO WS-CONTINUE     LINE 20 COL 70.
+
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            MOVE 0 TO PA-RETURN-CODE.
+            OPEN INPUT FIN.
+            IF WS-FIN-STATUS NOT = "00"
+                DISPLAY "PARTS_LIST: PARTLIST.DAT NOT FOUND - RUN "
+                    "THE PARTS LOADER BEFORE LISTING PARTS"
+                MOVE 1 TO PA-RETURN-CODE
+                GOBACK
+            END-IF.
+
+            PERFORM UNTIL WS-AT-EOF = "T"
+                PERFORM CLEAR-ROWS
+                PERFORM LOAD-ONE-PAGE
+                MOVE SPACES TO WS-ERROR-MESSAGE
+                IF WS-AT-EOF = "T"
+                    MOVE "END OF PART LIST" TO WS-ERROR-MESSAGE
+                END-IF
+                DISPLAY PART-LIST-SCREEN
+                IF WS-AT-EOF NOT = "T"
+                    ACCEPT PART-LIST-SCREEN
+                    IF WS-CONTINUE = "X" OR WS-CONTINUE = "x"
+                        MOVE "T" TO WS-AT-EOF
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            CLOSE FIN.
+            GOBACK.
+
+       CLEAR-ROWS.
+           MOVE ZEROES TO WS-ROW-1-ID WS-ROW-2-ID WS-ROW-3-ID
+               WS-ROW-4-ID WS-ROW-5-ID.
+           MOVE SPACES TO WS-ROW-1-NAME WS-ROW-1-DESC
+               WS-ROW-2-NAME WS-ROW-2-DESC
+               WS-ROW-3-NAME WS-ROW-3-DESC
+               WS-ROW-4-NAME WS-ROW-4-DESC
+               WS-ROW-5-NAME WS-ROW-5-DESC.
+           MOVE ZEROES TO WS-ROW-1-PRICE WS-ROW-1-SUPP
+               WS-ROW-2-PRICE WS-ROW-2-SUPP
+               WS-ROW-3-PRICE WS-ROW-3-SUPP
+               WS-ROW-4-PRICE WS-ROW-4-SUPP
+               WS-ROW-5-PRICE WS-ROW-5-SUPP.
+
+       LOAD-ONE-PAGE.
+           READ FIN AT END MOVE "T" TO WS-AT-EOF END-READ.
+           IF WS-AT-EOF NOT = "T"
+               MOVE PARTID TO WS-ROW-1-ID
+               MOVE PARTNAME TO WS-ROW-1-NAME
+               MOVE PARTDESC TO WS-ROW-1-DESC
+               MOVE PARTPRICE TO WS-ROW-1-PRICE
+               MOVE PARTSUPP TO WS-ROW-1-SUPP
+           END-IF.
+           IF WS-AT-EOF NOT = "T"
+               READ FIN AT END MOVE "T" TO WS-AT-EOF END-READ
+               IF WS-AT-EOF NOT = "T"
+                   MOVE PARTID TO WS-ROW-2-ID
+                   MOVE PARTNAME TO WS-ROW-2-NAME
+                   MOVE PARTDESC TO WS-ROW-2-DESC
+                   MOVE PARTPRICE TO WS-ROW-2-PRICE
+                   MOVE PARTSUPP TO WS-ROW-2-SUPP
+               END-IF
+           END-IF.
+           IF WS-AT-EOF NOT = "T"
+               READ FIN AT END MOVE "T" TO WS-AT-EOF END-READ
+               IF WS-AT-EOF NOT = "T"
+                   MOVE PARTID TO WS-ROW-3-ID
+                   MOVE PARTNAME TO WS-ROW-3-NAME
+                   MOVE PARTDESC TO WS-ROW-3-DESC
+                   MOVE PARTPRICE TO WS-ROW-3-PRICE
+                   MOVE PARTSUPP TO WS-ROW-3-SUPP
+               END-IF
+           END-IF.
+           IF WS-AT-EOF NOT = "T"
+               READ FIN AT END MOVE "T" TO WS-AT-EOF END-READ
+               IF WS-AT-EOF NOT = "T"
+                   MOVE PARTID TO WS-ROW-4-ID
+                   MOVE PARTNAME TO WS-ROW-4-NAME
+                   MOVE PARTDESC TO WS-ROW-4-DESC
+                   MOVE PARTPRICE TO WS-ROW-4-PRICE
+                   MOVE PARTSUPP TO WS-ROW-4-SUPP
+               END-IF
+           END-IF.
+           IF WS-AT-EOF NOT = "T"
+               READ FIN AT END MOVE "T" TO WS-AT-EOF END-READ
+               IF WS-AT-EOF NOT = "T"
+                   MOVE PARTID TO WS-ROW-5-ID
+                   MOVE PARTNAME TO WS-ROW-5-NAME
+                   MOVE PARTDESC TO WS-ROW-5-DESC
+                   MOVE PARTPRICE TO WS-ROW-5-PRICE
+                   MOVE PARTSUPP TO WS-ROW-5-SUPP
+               END-IF
+           END-IF.
+
+       END PROGRAM PARTS_LIST.
