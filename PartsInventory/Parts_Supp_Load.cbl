@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Batch-load a supplier extract into SUPPLIER.DAT, with
+      *          checkpoint/restart so an abend partway through does
+      *          not re-load suppliers already on file. This is the
+      *          only program that ever writes SUPPLIER.DAT, so it
+      *          also creates the file on its very first run. Run
+      *          standalone, not from PARTS-HOME-SCREEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_SUPP_LOAD INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT LOADFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SUPPFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SUPP-ID
+               FILE STATUS IS WS-SUPP-STATUS.
+               SELECT CHECKFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD LOADFILE
+           VALUE OF FILE-ID IS "../SUPPLOAD.DAT".
+           01 LOAD-REC.
+               05 LOAD-SUPP-ID       PIC 9(5).
+               05 LOAD-SUPP-NAME     PIC X(25).
+               05 LOAD-SUPP-CONTACT  PIC X(25).
+
+       FD SUPPFILE
+           VALUE OF FILE-ID IS "../SUPPLIER.DAT".
+           01 SUPP-REC.
+               COPY SUPPREC.
+
+       FD CHECKFILE
+           VALUE OF FILE-ID IS "../SUPPLOAD.CKP".
+           01 CHECK-REC.
+               05 CHECK-COUNT       PIC 9(7).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-SUPP-STATUS         PIC XX VALUE SPACES.
+       01 WS-CHECK-STATUS        PIC XX VALUE SPACES.
+       01 WS-LOAD-EOF            PIC X VALUE "F".
+       01 WS-CHECKPOINT-COUNT    PIC 9(7) VALUE ZEROES.
+       01 WS-RECORDS-READ        PIC 9(7) VALUE ZEROES.
+       01 WS-RECORDS-LOADED      PIC 9(7) VALUE ZEROES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT LOADFILE.
+           PERFORM OPEN-SUPPLIER-FILE.
+
+           PERFORM SKIP-ALREADY-LOADED.
+
+           PERFORM UNTIL WS-LOAD-EOF = "T"
+               READ LOADFILE
+                   AT END
+                       MOVE "T" TO WS-LOAD-EOF
+                   NOT AT END
+                       PERFORM LOAD-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-CHECKPOINT.
+
+           CLOSE SUPPFILE.
+           CLOSE LOADFILE.
+           DISPLAY "PARTS_SUPP_LOAD: " WS-RECORDS-LOADED
+               " SUPPLIER(S) LOADED".
+           GOBACK.
+
+      ****** Opens SUPPLIER.DAT for random WRITE, creating it first if
+      ****** this is the first run and it does not exist yet on disk.
+       OPEN-SUPPLIER-FILE.
+           OPEN I-O SUPPFILE.
+           IF WS-SUPP-STATUS NOT = "00"
+               OPEN OUTPUT SUPPFILE
+               CLOSE SUPPFILE
+               OPEN I-O SUPPFILE
+           END-IF.
+
+      ****** Picks up where the last run left off. A missing checkpoint
+      ****** file (first run) just starts from zero.
+       READ-CHECKPOINT.
+           MOVE ZEROES TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKFILE.
+           IF WS-CHECK-STATUS = "00"
+               READ CHECKFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECK-COUNT TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKFILE
+           END-IF.
+
+      ****** Fast-forwards past the input records already loaded on a
+      ****** prior run so they are not re-written into SUPPFILE.
+       SKIP-ALREADY-LOADED.
+           MOVE ZEROES TO WS-RECORDS-READ.
+           PERFORM UNTIL WS-RECORDS-READ >= WS-CHECKPOINT-COUNT
+                   OR WS-LOAD-EOF = "T"
+               READ LOADFILE
+                   AT END
+                       MOVE "T" TO WS-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       LOAD-ONE-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE LOAD-SUPP-ID TO SUPP-ID.
+           MOVE LOAD-SUPP-NAME TO SUPP-NAME.
+           MOVE LOAD-SUPP-CONTACT TO SUPP-CONTACT.
+           WRITE SUPP-REC
+               INVALID KEY
+                   DISPLAY "PARTS_SUPP_LOAD: DUPLICATE SUPPLIER ID "
+                       "SKIPPED - " LOAD-SUPP-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+           IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      ****** Overwrites the single-record checkpoint file with the
+      ****** count of input records processed so far.
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CHECK-COUNT.
+           OPEN OUTPUT CHECKFILE.
+           WRITE CHECK-REC.
+           CLOSE CHECKFILE.
+
+       END PROGRAM PARTS_SUPP_LOAD.
