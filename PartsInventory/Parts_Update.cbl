@@ -0,0 +1,277 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Update an existing part in the inventory management
+      *          system
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_UPDATE INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS PARTID.
+               SELECT SUPPFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SUPP-ID
+               FILE STATUS IS WS-SUPP-STATUS.
+               SELECT AUDITFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+       FD SUPPFILE
+           VALUE OF FILE-ID IS "../SUPPLIER.DAT".
+           01 SUPP-REC.
+               COPY SUPPREC.
+
+       FD AUDITFILE
+           VALUE OF FILE-ID IS "../PART-AUDIT.DAT".
+           01 AUDIT-REC.
+               COPY AUDITREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
+       01 WS-DONE              PIC X VALUE "F".
+       01 WS-DATA-VALIDATED    PIC X VALUE "F".
+       01 WS-PART-FOUND        PIC X VALUE "F".
+       01 WS-OPERATOR-ID       PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-STATUS      PIC XX VALUE ZEROES.
+       01 WS-SUPP-STATUS       PIC XX VALUE ZEROES.
+       01 PART-OBJECT.
+           05 WS-PART-ID       PIC 9(5) VALUE 00000.
+           05 WS-PART-NAME     PIC X(15) VALUE SPACES.
+           05 WS-PART-DESC     PIC X(35) VALUE SPACES.
+           05 WS-PART-PRICE    PIC 9(7)V99 VALUE 00000.
+           05 WS-PART-SUPP     PIC 9(5) VALUE 00000.
+           05 WS-PART-QTY      PIC 9(5) VALUE 00000.
+           05 WS-PART-REORDER  PIC 9(5) VALUE 00000.
+       01 BEFORE-OBJECT.
+           05 WS-BEFORE-NAME     PIC X(15) VALUE SPACES.
+           05 WS-BEFORE-DESC     PIC X(35) VALUE SPACES.
+           05 WS-BEFORE-PRICE    PIC 9(7)V99 VALUE 00000.
+           05 WS-BEFORE-SUPP     PIC 9(5) VALUE 00000.
+           05 WS-BEFORE-QTY      PIC 9(5) VALUE 00000.
+           05 WS-BEFORE-REORDER  PIC 9(5) VALUE 00000.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
+       SCREEN SECTION.
+       01 PART-FIND-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "UPDATE EXISTING PART"              LINE 3 COL 30.
+           05 FIND-ID-FIELD.
+               10 VALUE "Part ID to update: "            LINE 5 COL 19.
+               10 FIND-ID PIC 9(5) TO WS-PART-ID         LINE 5 COL 38.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "ENTER A PART ID TO UPDATE. PRESS ENTER ON A
+      -            " BLANK ID TO EXIT"                   LINE 20 COL 17.
+
+       01 PART-UPDATE-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "UPDATE EXISTING PART"              LINE 3 COL 30.
+           05 DATA-ENTRY-SECTION.
+               10 PART-ID-FIELD.
+                   20 VALUE "Part ID: "                   LINE 5 COL 25.
+                   20 PART-ID PIC 9(5) FROM WS-PART-ID    LINE 5 COL 34.
+               10 PART-SUPP-FIELD.
+                   20 VALUE "Supplier ID: "               LINE 7 COL 21.
+                   20 PART-SUPP PIC 9(5) FROM WS-PART-SUPP
+                       TO WS-PART-SUPP                    LINE 7 COL 34.
+               10 PART-NAME-FIELD.
+                   20 VALUE "Part Name: "                 LINE 9 COL 23.
+                   20 PART-NAME PIC X(15) FROM WS-PART-NAME
+                       TO WS-PART-NAME                    LINE 9 COL 34.
+               10 PART-DESC-FIELD.
+                   20 VALUE "Description: "              LINE 11 COL 21.
+                   20 PART-DESC PIC X(35) FROM WS-PART-DESC
+                       TO WS-PART-DESC                   LINE 11 COL 34.
+               10 PART-PRICE-FIELD.
+                   20 VALUE "Part Price: "               LINE 13 COL 22.
+                   20 PART-PRICE PIC 9(7)V99 FROM WS-PART-PRICE
+                       TO WS-PART-PRICE                  LINE 13 COL 34.
+               10 PART-QTY-FIELD.
+                   20 VALUE "Qty On Hand: "              LINE 15 COL 21.
+                   20 PART-QTY PIC 9(5) FROM WS-PART-QTY
+                       TO WS-PART-QTY                    LINE 15 COL 34.
+               10 PART-REORDER-FIELD.
+                   20 VALUE "Reorder Point: "            LINE 17 COL 18.
+                   20 PART-REORDER PIC 9(5) FROM WS-PART-REORDER
+                       TO WS-PART-REORDER                LINE 17 COL 34.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "REVIEW/EDIT THE FIELDS AND PRESS ENTER TO
+      -            " SAVE"                               LINE 20 COL 18.
+
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            MOVE 0 TO PA-RETURN-CODE.
+            OPEN I-O FIN.
+            OPEN INPUT SUPPFILE.
+            IF WS-SUPP-STATUS NOT = "00"
+                DISPLAY "PARTS_UPDATE: SUPPLIER.DAT NOT FOUND - RUN "
+                    "THE SUPPLIER LOADER BEFORE UPDATING PARTS"
+                MOVE 1 TO PA-RETURN-CODE
+                CLOSE FIN
+                GOBACK
+            END-IF.
+            PERFORM OPEN-AUDIT-FILE.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+
+            DISPLAY PART-FIND-SCREEN.
+            PERFORM UNTIL WS-DONE = "T"
+                ACCEPT FIND-ID-FIELD
+                IF WS-PART-ID = ZEROES
+                    MOVE "T" TO WS-DONE
+                ELSE
+                    PERFORM FIND-PART
+                    IF WS-PART-FOUND = "T"
+                        PERFORM UPDATE-PART
+                        DISPLAY PART-FIND-SCREEN
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            CLOSE AUDITFILE.
+            CLOSE SUPPFILE.
+            CLOSE FIN.
+            GOBACK.
+      ****** Opens PART-AUDIT.DAT for append, creating it first if this
+      ****** is the first run and it does not exist yet on disk.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF.
+
+       FIND-PART.
+           MOVE "F" TO WS-PART-FOUND.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE WS-PART-ID TO PARTID.
+           READ FIN
+               INVALID KEY
+                   MOVE "NO SUCH PART ON FILE" TO WS-ERROR-MESSAGE
+                   DISPLAY PART-FIND-SCREEN
+               NOT INVALID KEY
+                   MOVE "T" TO WS-PART-FOUND
+                   MOVE PARTID TO WS-PART-ID
+                   MOVE PARTNAME TO WS-PART-NAME
+                   MOVE PARTDESC TO WS-PART-DESC
+                   MOVE PARTPRICE TO WS-PART-PRICE
+                   MOVE PARTSUPP TO WS-PART-SUPP
+                   MOVE PARTQTY TO WS-PART-QTY
+                   MOVE PARTREORDER TO WS-PART-REORDER
+                   MOVE PARTNAME TO WS-BEFORE-NAME
+                   MOVE PARTDESC TO WS-BEFORE-DESC
+                   MOVE PARTPRICE TO WS-BEFORE-PRICE
+                   MOVE PARTSUPP TO WS-BEFORE-SUPP
+                   MOVE PARTQTY TO WS-BEFORE-QTY
+                   MOVE PARTREORDER TO WS-BEFORE-REORDER
+           END-READ.
+
+       UPDATE-PART.
+           MOVE "F" TO WS-DATA-VALIDATED.
+           DISPLAY PART-UPDATE-SCREEN.
+           PERFORM UNTIL WS-DATA-VALIDATED = "T"
+               ACCEPT PART-UPDATE-SCREEN
+               PERFORM VALIDATE-DATA
+           END-PERFORM.
+           PERFORM FINALIZE-PART-UPDATE.
+
+       VALIDATE-DATA.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           IF WS-PART-PRICE <= 0 or > 9999999.99 THEN
+               MOVE "INVALID PART PRICE" TO WS-ERROR-MESSAGE
+           END-IF.
+           IF WS-PART-DESC = SPACES THEN
+               MOVE "INVALID PART DESCRIPTION" TO WS-ERROR-MESSAGE
+           END-IF.
+           IF WS-PART-NAME = SPACES THEN
+               MOVE "INVALID PART-NAME" TO WS-ERROR-MESSAGE
+           END-IF.
+           MOVE WS-PART-SUPP TO SUPP-ID.
+           READ SUPPFILE
+               INVALID KEY
+                   MOVE "INVALID PART SUPPLIER" TO WS-ERROR-MESSAGE
+           END-READ.
+           IF WS-ERROR-MESSAGE = SPACES THEN
+               MOVE "T" TO WS-DATA-VALIDATED
+           END-IF.
+
+       FINALIZE-PART-UPDATE.
+           MOVE WS-PART-ID TO PARTID.
+           MOVE WS-PART-NAME TO PARTNAME.
+           MOVE WS-PART-DESC TO PARTDESC.
+           MOVE WS-PART-PRICE TO PARTPRICE.
+           MOVE WS-PART-SUPP TO PARTSUPP.
+           MOVE WS-PART-QTY TO PARTQTY.
+           MOVE WS-PART-REORDER TO PARTREORDER.
+           REWRITE REC-IO
+               INVALID KEY
+                   MOVE "ERROR UPDATING FILE" TO WS-ERROR-MESSAGE
+                   MOVE 1 TO PA-RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+      ****** Records a before/after image of the update for
+      ****** PART-AUDIT.DAT
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE "UPDATE" TO AUDIT-ACTION.
+           MOVE PARTID TO AUDIT-PARTID.
+           MOVE WS-BEFORE-NAME TO AUDIT-BEFORE-NAME.
+           MOVE WS-BEFORE-DESC TO AUDIT-BEFORE-DESC.
+           MOVE WS-BEFORE-PRICE TO AUDIT-BEFORE-PRICE.
+           MOVE WS-BEFORE-SUPP TO AUDIT-BEFORE-SUPP.
+           MOVE WS-BEFORE-QTY TO AUDIT-BEFORE-QTY.
+           MOVE WS-BEFORE-REORDER TO AUDIT-BEFORE-REORDER.
+           MOVE PARTNAME TO AUDIT-AFTER-NAME.
+           MOVE PARTDESC TO AUDIT-AFTER-DESC.
+           MOVE PARTPRICE TO AUDIT-AFTER-PRICE.
+           MOVE PARTSUPP TO AUDIT-AFTER-SUPP.
+           MOVE PARTQTY TO AUDIT-AFTER-QTY.
+           MOVE PARTREORDER TO AUDIT-AFTER-REORDER.
+           WRITE AUDIT-REC.
+
+       END PROGRAM PARTS_UPDATE.
