@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Delete an existing part from the inventory management
+      *          system
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_DELETE INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS PARTID.
+               SELECT AUDITFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+       FD AUDITFILE
+           VALUE OF FILE-ID IS "../PART-AUDIT.DAT".
+           01 AUDIT-REC.
+               COPY AUDITREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
+       01 WS-DONE              PIC X VALUE "F".
+       01 WS-PART-FOUND        PIC X VALUE "F".
+       01 WS-CONFIRM           PIC X VALUE SPACES.
+       01 WS-OPERATOR-ID       PIC X(8) VALUE SPACES.
+       01 WS-AUDIT-STATUS      PIC XX VALUE ZEROES.
+       01 WS-PART-ID           PIC 9(5) VALUE ZEROES.
+       01 WS-PART-NAME         PIC X(15) VALUE SPACES.
+       01 WS-PART-DESC         PIC X(35) VALUE SPACES.
+       01 WS-PART-PRICE        PIC 9(7)V99 VALUE ZEROES.
+       01 WS-PART-SUPP         PIC 9(5) VALUE ZEROES.
+       01 WS-PART-QTY          PIC 9(5) VALUE ZEROES.
+       01 WS-PART-REORDER      PIC 9(5) VALUE ZEROES.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
+       SCREEN SECTION.
+       01 PART-FIND-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "DELETE EXISTING PART"              LINE 3 COL 30.
+           05 FIND-ID-FIELD.
+               10 VALUE "Part ID to delete: "            LINE 5 COL 19.
+               10 FIND-ID PIC 9(5) TO WS-PART-ID         LINE 5 COL 38.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "ENTER A PART ID TO DELETE. PRESS ENTER ON A
+      -            " BLANK ID TO EXIT"                   LINE 20 COL 17.
+
+       01 PART-CONFIRM-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "DELETE EXISTING PART"              LINE 3 COL 30.
+           05 DATA-DISPLAY-SECTION.
+               10 PART-ID-FIELD.
+                   20 VALUE "Part ID: "                   LINE 5 COL 25.
+                   20 PART-ID PIC 9(5) FROM WS-PART-ID    LINE 5 COL 34.
+               10 PART-SUPP-FIELD.
+                   20 VALUE "Supplier ID: "               LINE 7 COL 21.
+                   20 PART-SUPP PIC 9(5) FROM WS-PART-SUPP
+                                                         LINE 7 COL 34.
+               10 PART-NAME-FIELD.
+                   20 VALUE "Part Name: "                 LINE 9 COL 23.
+                   20 PART-NAME PIC X(15) FROM WS-PART-NAME
+                                                         LINE 9 COL 34.
+               10 PART-DESC-FIELD.
+                   20 VALUE "Description: "              LINE 11 COL 21.
+                   20 PART-DESC PIC X(35) FROM WS-PART-DESC
+                                                        LINE 11 COL 34.
+               10 PART-PRICE-FIELD.
+                   20 VALUE "Part Price: "               LINE 13 COL 22.
+                   20 PART-PRICE PIC 9(7)V99 FROM WS-PART-PRICE
+                                                        LINE 13 COL 34.
+           05 CONFIRM-FIELD.
+               10 VALUE "Delete this part? (Y/N): "      LINE 15 COL 20.
+               10 CONFIRM-ANSWER PIC X TO WS-CONFIRM     LINE 15 COL 46.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "ENTER Y TO CONFIRM THE DELETE, OR N TO
+      -            " CANCEL"                             LINE 20 COL 18.
+
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            MOVE 0 TO PA-RETURN-CODE.
+            OPEN I-O FIN.
+            PERFORM OPEN-AUDIT-FILE.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+
+            DISPLAY PART-FIND-SCREEN.
+            PERFORM UNTIL WS-DONE = "T"
+                ACCEPT FIND-ID-FIELD
+                IF WS-PART-ID = ZEROES
+                    MOVE "T" TO WS-DONE
+                ELSE
+                    PERFORM FIND-PART
+                    IF WS-PART-FOUND = "T"
+                        PERFORM CONFIRM-AND-DELETE
+                        DISPLAY PART-FIND-SCREEN
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            CLOSE AUDITFILE.
+            CLOSE FIN.
+            GOBACK.
+      ****** Opens PART-AUDIT.DAT for append, creating it first if this
+      ****** is the first run and it does not exist yet on disk.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF.
+
+       FIND-PART.
+           MOVE "F" TO WS-PART-FOUND.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE WS-PART-ID TO PARTID.
+           READ FIN
+               INVALID KEY
+                   MOVE "NO SUCH PART ON FILE" TO WS-ERROR-MESSAGE
+                   DISPLAY PART-FIND-SCREEN
+               NOT INVALID KEY
+                   MOVE "T" TO WS-PART-FOUND
+                   MOVE PARTID TO WS-PART-ID
+                   MOVE PARTNAME TO WS-PART-NAME
+                   MOVE PARTDESC TO WS-PART-DESC
+                   MOVE PARTPRICE TO WS-PART-PRICE
+                   MOVE PARTSUPP TO WS-PART-SUPP
+                   MOVE PARTQTY TO WS-PART-QTY
+                   MOVE PARTREORDER TO WS-PART-REORDER
+           END-READ.
+
+       CONFIRM-AND-DELETE.
+           MOVE SPACES TO WS-CONFIRM.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           DISPLAY PART-CONFIRM-SCREEN.
+           ACCEPT CONFIRM-FIELD.
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+               DELETE FIN RECORD
+                   INVALID KEY
+                       MOVE "ERROR DELETING FILE" TO WS-ERROR-MESSAGE
+                       MOVE 1 TO PA-RETURN-CODE
+                   NOT INVALID KEY
+                       PERFORM WRITE-AUDIT-RECORD
+               END-DELETE
+           END-IF.
+
+      ****** Records a before image of the deleted part for
+      ****** PART-AUDIT.DAT; there is no after image on a delete
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE "DELETE" TO AUDIT-ACTION.
+           MOVE WS-PART-ID TO AUDIT-PARTID.
+           MOVE WS-PART-NAME TO AUDIT-BEFORE-NAME.
+           MOVE WS-PART-DESC TO AUDIT-BEFORE-DESC.
+           MOVE WS-PART-PRICE TO AUDIT-BEFORE-PRICE.
+           MOVE WS-PART-SUPP TO AUDIT-BEFORE-SUPP.
+           MOVE WS-PART-QTY TO AUDIT-BEFORE-QTY.
+           MOVE WS-PART-REORDER TO AUDIT-BEFORE-REORDER.
+           MOVE SPACES TO AUDIT-AFTER-NAME AUDIT-AFTER-DESC.
+           MOVE ZEROES TO AUDIT-AFTER-PRICE AUDIT-AFTER-SUPP
+               AUDIT-AFTER-QTY AUDIT-AFTER-REORDER.
+           WRITE AUDIT-REC.
+
+       END PROGRAM PARTS_DELETE.
