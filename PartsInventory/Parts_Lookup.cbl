@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Look up a single part by PARTID and display its
+      *          name, description, price and supplier.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_LOOKUP INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS PARTID
+               FILE STATUS IS WS-FIN-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
+       01 WS-FIN-STATUS        PIC XX VALUE ZEROES.
+       01 WS-LOOKUP-ID         PIC 9(5) VALUE 00000.
+       01 WS-DONE              PIC X VALUE "F".
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
+       SCREEN SECTION.
+       01 PART-LOOKUP-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "LOOKUP PART NUMBER" LINE 3 COL 31.
+           05 LOOKUP-ID-FIELD.
+               10 VALUE "Part ID: "                    LINE 5 COL 25.
+               10 LOOKUP-ID PIC 9(5) TO WS-LOOKUP-ID    LINE 5 COL 34.
+           05 RESULT-SECTION.
+               10 VALUE "Part Name: "                  LINE 8 COL 23.
+               10 PART-NAME PIC X(15) FROM PARTNAME     LINE 8 COL 34.
+               10 VALUE "Description: "                 LINE 10 COL 21.
+               10 PART-DESC PIC X(35) FROM PARTDESC     LINE 10 COL 34.
+               10 VALUE "Part Price: "                  LINE 12 COL 22.
+               10 PART-PRICE PIC $Z,ZZZ,ZZ9.99 FROM PARTPRICE
+                                                         LINE 12 COL 34.
+               10 VALUE "Supplier ID: "                 LINE 14 COL 21.
+               10 PART-SUPP PIC 9(5) FROM PARTSUPP      LINE 14 COL 34.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "ENTER A PART ID AND PRESS ENTER. PRESS ENTER ON
+      -             " A BLANK ID TO EXIT" LINE 20 COL 15.
+
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            MOVE 0 TO PA-RETURN-CODE.
+            OPEN INPUT FIN.
+            IF WS-FIN-STATUS NOT = "00"
+                DISPLAY "PARTS_LOOKUP: PARTLIST.DAT NOT FOUND - RUN "
+                    "THE PARTS LOADER BEFORE LOOKING UP PARTS"
+                MOVE 1 TO PA-RETURN-CODE
+                GOBACK
+            END-IF.
+
+            DISPLAY PART-LOOKUP-SCREEN.
+            PERFORM UNTIL WS-DONE = "T"
+                ACCEPT PART-LOOKUP-SCREEN
+                IF WS-LOOKUP-ID = ZEROES
+                    MOVE "T" TO WS-DONE
+                ELSE
+                    PERFORM LOOKUP-PART
+                END-IF
+            END-PERFORM.
+
+            CLOSE FIN.
+            GOBACK.
+
+      ****** Looks up WS-LOOKUP-ID and leaves the result (or an error
+      ****** message) in place so the following ACCEPT repaints the
+      ****** screen with it before blocking for the next ID.
+       LOOKUP-PART.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE SPACES TO PARTNAME PARTDESC.
+           MOVE ZEROES TO PARTPRICE PARTSUPP.
+           MOVE WS-LOOKUP-ID TO PARTID.
+           READ FIN
+               INVALID KEY
+                   MOVE "NO SUCH PART ON FILE" TO WS-ERROR-MESSAGE
+           END-READ.
+
+       END PROGRAM PARTS_LOOKUP.
