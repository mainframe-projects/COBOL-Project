@@ -11,18 +11,61 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT JOBLOGFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+               SELECT MENUCFGFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MENUCFG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD JOBLOGFILE
+           VALUE OF FILE-ID IS "../JOBLOG.DAT".
+           01 JOBLOG-REC.
+               COPY JOBLOGREC.
+
+       FD MENUCFGFILE
+           VALUE OF FILE-ID IS "../MENU-CFG.DAT".
+           01 MENU-CFG-REC.
+               COPY MENUREC.
+
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
        01 WS-PROGRAM-TO-CALL       PIC X(30).
        01 WS-USER-RESPONSE           PIC 99.
+           88 VALID-MENU-OPTION VALUES ARE 01 THRU 06, 10.
        01 END-LOOP                PIC X VALUE 'F'.
        01 WS-ERROR-MESSAGE        PIC X(20).
-       88 VALID-MENU-OPTION VALUES ARE 01 THRU 01.
+       01 WS-JOBLOG-STATUS        PIC XX VALUE ZEROES.
+       01 WS-MENUCFG-STATUS       PIC XX VALUE ZEROES.
+       01 WS-OPERATOR-ID          PIC X(8) VALUE SPACES.
+       01 WS-MENU-AT-EOF          PIC X VALUE "F".
+       01 WS-MENU-COUNT           PIC 99 VALUE ZEROES.
+       01 WS-MENU-FOUND           PIC X VALUE "F".
+       01 WS-NUM-EDIT             PIC Z9.
+       01 WS-MENU-TABLE.
+           05 WS-MENU-ENTRY OCCURS 9 TIMES INDEXED BY WS-MENU-IDX.
+               10 WS-MENU-OPTION-NUM   PIC 99.
+               10 WS-MENU-PROGRAM-NAME PIC X(30).
+               10 WS-MENU-DESCRIPTION  PIC X(30).
+       01 WS-LINE-1-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-1-TEXT       PIC X(30) VALUE SPACES.
+       01 WS-LINE-2-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-2-TEXT       PIC X(30) VALUE SPACES.
+       01 WS-LINE-3-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-3-TEXT       PIC X(30) VALUE SPACES.
+       01 WS-LINE-4-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-4-TEXT       PIC X(30) VALUE SPACES.
+       01 WS-LINE-5-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-5-TEXT       PIC X(30) VALUE SPACES.
+       01 WS-LINE-6-NUM        PIC X(2) VALUE SPACES.
+       01 WS-LINE-6-TEXT       PIC X(30) VALUE SPACES.
+       01 PARAMETRES.
+           COPY PARAMREC.
        SCREEN SECTION.
       *-----------------------
        01 PARTS-HOME-SCREEN.
@@ -34,17 +77,35 @@
                   LINE 2 COL 1.
            05 MENU-OPTIONS.
                10 OPTION-ONE.
-                   20 VALUE "1."                          LINE 4 COL 11.
-                   20 VALUE "LOOKUP PART NUMBER"          LINE 4 COL 15.
+                   20 L1-NUM PIC X(2) FROM WS-LINE-1-NUM LINE 4 COL 11.
+                   20 VALUE "."                           LINE 4 COL 13.
+                   20 L1-TEXT PIC X(30) FROM WS-LINE-1-TEXT
+                                                         LINE 4 COL 15.
                10 OPTION-TWO.
-                   20 VALUE "2."                          LINE 5 COL 11.
-                   20 VALUE "LOOKUP MAINTENANCE ORDER"    LINE 5 COL 15.
+                   20 L2-NUM PIC X(2) FROM WS-LINE-2-NUM LINE 5 COL 11.
+                   20 VALUE "."                           LINE 5 COL 13.
+                   20 L2-TEXT PIC X(30) FROM WS-LINE-2-TEXT
+                                                         LINE 5 COL 15.
                10 OPTION-THREE.
-                   20 VALUE "3."                          LINE 6 COL 11.
-                   20 VALUE "VIEW ALL PARTS"              LINE 6 COL 15.
+                   20 L3-NUM PIC X(2) FROM WS-LINE-3-NUM LINE 6 COL 11.
+                   20 VALUE "."                           LINE 6 COL 13.
+                   20 L3-TEXT PIC X(30) FROM WS-LINE-3-TEXT
+                                                         LINE 6 COL 15.
                10 OPTION-FOUR.
-                   20 VALUE "4."                          LINE 7 COL 11.
-                   20 VALUE "ADD NEW PART"                LINE 7 COL 15.
+                   20 L4-NUM PIC X(2) FROM WS-LINE-4-NUM LINE 7 COL 11.
+                   20 VALUE "."                           LINE 7 COL 13.
+                   20 L4-TEXT PIC X(30) FROM WS-LINE-4-TEXT
+                                                         LINE 7 COL 15.
+               10 OPTION-FIVE.
+                   20 L5-NUM PIC X(2) FROM WS-LINE-5-NUM LINE 8 COL 11.
+                   20 VALUE "."                           LINE 8 COL 13.
+                   20 L5-TEXT PIC X(30) FROM WS-LINE-5-TEXT
+                                                         LINE 8 COL 15.
+               10 OPTION-SIX.
+                   20 L6-NUM PIC X(2) FROM WS-LINE-6-NUM LINE 9 COL 11.
+                   20 VALUE "."                           LINE 9 COL 13.
+                   20 L6-TEXT PIC X(30) FROM WS-LINE-6-TEXT
+                                                         LINE 9 COL 15.
                10 OPTION-TEN.
                    20 VALUE "10."                        LINE 13 COL 11.
                    20 VALUE "EXIT PROGRAM"               LINE 13 COL 15.
@@ -63,6 +124,9 @@
       * The main procedure of the program
       **
 
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           PERFORM 040-OPEN-JOB-LOG.
+           PERFORM 050-LOAD-MENU-CONFIG.
 
            PERFORM UNTIL END-LOOP = 'T'
                DISPLAY PARTS-HOME-SCREEN
@@ -70,35 +134,164 @@
                PERFORM 100-VALIDATE-INPUT
            END-PERFORM.
 
-
+           CLOSE JOBLOGFILE.
            STOP RUN.
       ** add other procedures here
 
+      ****** Opens JOBLOG.DAT for append, creating it first if this is
+      ****** the first run and it does not exist yet on disk.
+       040-OPEN-JOB-LOG.
+           OPEN EXTEND JOBLOGFILE.
+           IF WS-JOBLOG-STATUS NOT = "00"
+               OPEN OUTPUT JOBLOGFILE
+               CLOSE JOBLOGFILE
+               OPEN EXTEND JOBLOGFILE
+           END-IF.
+
+      ****** Loads the menu options and their target program names from
+      ****** MENU-CFG.DAT so new maintenance functions can be added
+      ****** without recompiling this program. If the config file has
+      ****** not been set up yet (or is empty), falls back to the
+      ****** compiled-in default table so a fresh install still has a
+      ****** working menu.
+       050-LOAD-MENU-CONFIG.
+           OPEN INPUT MENUCFGFILE.
+           IF WS-MENUCFG-STATUS = "00"
+               PERFORM UNTIL WS-MENU-AT-EOF = "T"
+                   READ MENUCFGFILE
+                       AT END
+                           MOVE "T" TO WS-MENU-AT-EOF
+                       NOT AT END
+                           PERFORM 060-ADD-MENU-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE MENUCFGFILE
+           END-IF.
+           IF WS-MENU-COUNT = 0
+               PERFORM 055-LOAD-DEFAULT-MENU
+           END-IF.
+
+      ****** Compiled-in fallback menu, used only when MENU-CFG.DAT is
+      ****** missing or empty, so the program never starts up with no
+      ****** usable options.
+       055-LOAD-DEFAULT-MENU.
+           MOVE 1 TO MENU-OPTION-NUM.
+           MOVE "PARTS_LOOKUP" TO MENU-PROGRAM-NAME.
+           MOVE "LOOKUP PART NUMBER" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+           MOVE 2 TO MENU-OPTION-NUM.
+           MOVE "PARTS_MAINT_ORDER" TO MENU-PROGRAM-NAME.
+           MOVE "LOOKUP MAINTENANCE ORDER" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+           MOVE 3 TO MENU-OPTION-NUM.
+           MOVE "PARTS_LIST" TO MENU-PROGRAM-NAME.
+           MOVE "VIEW ALL PARTS" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+           MOVE 4 TO MENU-OPTION-NUM.
+           MOVE "PARTS_ADD" TO MENU-PROGRAM-NAME.
+           MOVE "ADD NEW PART" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+           MOVE 5 TO MENU-OPTION-NUM.
+           MOVE "PARTS_UPDATE" TO MENU-PROGRAM-NAME.
+           MOVE "UPDATE EXISTING PART" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+           MOVE 6 TO MENU-OPTION-NUM.
+           MOVE "PARTS_DELETE" TO MENU-PROGRAM-NAME.
+           MOVE "DELETE EXISTING PART" TO MENU-DESCRIPTION.
+           PERFORM 060-ADD-MENU-ENTRY.
+
+      ****** Stops adding rows once WS-MENU-TABLE's OCCURS 9 TIMES is
+      ****** full, so a MENU-CFG.DAT grown past 9 rows cannot write
+      ****** past the end of the table.
+       060-ADD-MENU-ENTRY.
+           IF WS-MENU-COUNT < 9
+               ADD 1 TO WS-MENU-COUNT
+               MOVE MENU-OPTION-NUM
+                   TO WS-MENU-OPTION-NUM(WS-MENU-COUNT)
+               MOVE MENU-PROGRAM-NAME
+                   TO WS-MENU-PROGRAM-NAME(WS-MENU-COUNT)
+               MOVE MENU-DESCRIPTION
+                   TO WS-MENU-DESCRIPTION(WS-MENU-COUNT)
+               IF WS-MENU-COUNT <= 6
+                   MOVE MENU-OPTION-NUM TO WS-NUM-EDIT
+                   EVALUATE WS-MENU-COUNT
+                       WHEN 1
+                           MOVE WS-NUM-EDIT TO WS-LINE-1-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-1-TEXT
+                       WHEN 2
+                           MOVE WS-NUM-EDIT TO WS-LINE-2-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-2-TEXT
+                       WHEN 3
+                           MOVE WS-NUM-EDIT TO WS-LINE-3-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-3-TEXT
+                       WHEN 4
+                           MOVE WS-NUM-EDIT TO WS-LINE-4-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-4-TEXT
+                       WHEN 5
+                           MOVE WS-NUM-EDIT TO WS-LINE-5-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-5-TEXT
+                       WHEN 6
+                           MOVE WS-NUM-EDIT TO WS-LINE-6-NUM
+                           MOVE MENU-DESCRIPTION TO WS-LINE-6-TEXT
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
        100-VALIDATE-INPUT.
 
            MOVE SPACES TO WS-ERROR-MESSAGE.
            MOVE SPACES TO WS-PROGRAM-TO-CALL.
 
-           EVALUATE TRUE
-               WHEN WS-USER-RESPONSE = 01
-                   MOVE "CHOSE OPTION 1" TO WS-ERROR-MESSAGE
-               WHEN WS-USER-RESPONSE = 02
-                   MOVE "CHOSE OPTION 2" TO WS-ERROR-MESSAGE
-               WHEN WS-USER-RESPONSE = 03
-                   MOVE "CHOSE OPTION 3" TO WS-ERROR-MESSAGE
-               WHEN WS-USER-RESPONSE = 04
-                   MOVE 'PARTS_ADD' TO WS-PROGRAM-TO-CALL
-               WHEN WS-USER-RESPONSE = 10
+           IF NOT VALID-MENU-OPTION
+               MOVE "INVALID MENU OPTION" TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-USER-RESPONSE = 10
                    MOVE "T" TO END-LOOP
-               WHEN OTHER
-                   MOVE "INVALID MENU OPTION" TO WS-ERROR-MESSAGE
-           END-EVALUATE.
+               ELSE
+                   PERFORM 150-LOOKUP-MENU-PROGRAM
+                   IF WS-MENU-FOUND = "F"
+                       MOVE "INVALID MENU OPTION" TO WS-ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
 
            IF WS-PROGRAM-TO-CALL NOT EQUAL TO SPACES THEN
-               CALL WS-PROGRAM-TO-CALL
+               MOVE 0 TO PA-RETURN-CODE
+               CALL WS-PROGRAM-TO-CALL USING PARAMETRES
+               IF PA-RETURN-CODE NOT EQUAL TO 0
+                   PERFORM 200-WRITE-JOB-LOG
+                   MOVE "OPERATION FAILED - SEE JOB LOG" TO
+                       WS-ERROR-MESSAGE
+               END-IF
            END-IF.
 
            MOVE "  " TO WS-USER-RESPONSE.
            MOVE "  " TO USER-RESPONSE.
 
+      ****** Looks up the CALLable program name for the menu option the
+      ****** operator entered against the table loaded from MENU-CFG.DAT
+       150-LOOKUP-MENU-PROGRAM.
+           MOVE "F" TO WS-MENU-FOUND.
+           PERFORM VARYING WS-MENU-IDX FROM 1 BY 1
+               UNTIL WS-MENU-IDX > WS-MENU-COUNT
+               IF WS-MENU-OPTION-NUM(WS-MENU-IDX) = WS-USER-RESPONSE
+                   MOVE WS-MENU-PROGRAM-NAME(WS-MENU-IDX)
+                       TO WS-PROGRAM-TO-CALL
+                   MOVE "T" TO WS-MENU-FOUND
+               END-IF
+           END-PERFORM.
+
+       200-WRITE-JOB-LOG.
+           ACCEPT JOBLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT JOBLOG-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO JOBLOG-OPERATOR.
+           MOVE WS-PROGRAM-TO-CALL TO JOBLOG-PROGRAM.
+           MOVE PA-RETURN-CODE TO JOBLOG-RETURN-CODE.
+           WRITE JOBLOG-REC.
+
        END PROGRAM PARTS_MAIN.
