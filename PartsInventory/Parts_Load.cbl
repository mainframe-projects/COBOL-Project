@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Batch-load a supplier's parts catalog extract into
+      *          PARTLIST.DAT, with checkpoint/restart so an abend
+      *          partway through does not re-load records already on
+      *          file. Run standalone, not from PARTS-HOME-SCREEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_LOAD INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT LOADFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS PARTID.
+               SELECT CHECKFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD LOADFILE
+           VALUE OF FILE-ID IS "../PARTLOAD.DAT".
+           01 LOAD-REC.
+               05 LOAD-PARTID       PIC 9(5).
+               05 LOAD-PARTNAME     PIC X(15).
+               05 LOAD-PARTDESC     PIC X(35).
+               05 LOAD-PARTPRICE    PIC 9(7)V99.
+               05 LOAD-PARTSUPP     PIC 9(5).
+               05 LOAD-PARTQTY      PIC 9(5).
+               05 LOAD-PARTREORDER  PIC 9(5).
+
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+       FD CHECKFILE
+           VALUE OF FILE-ID IS "../PARTLOAD.CKP".
+           01 CHECK-REC.
+               05 CHECK-COUNT       PIC 9(7).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-CHECK-STATUS        PIC XX VALUE SPACES.
+       01 WS-LOAD-EOF            PIC X VALUE "F".
+       01 WS-CHECKPOINT-COUNT    PIC 9(7) VALUE ZEROES.
+       01 WS-RECORDS-READ        PIC 9(7) VALUE ZEROES.
+       01 WS-RECORDS-LOADED      PIC 9(7) VALUE ZEROES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT LOADFILE.
+           OPEN I-O FIN.
+
+           PERFORM SKIP-ALREADY-LOADED.
+
+           PERFORM UNTIL WS-LOAD-EOF = "T"
+               READ LOADFILE
+                   AT END
+                       MOVE "T" TO WS-LOAD-EOF
+                   NOT AT END
+                       PERFORM LOAD-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-CHECKPOINT.
+
+           CLOSE FIN.
+           CLOSE LOADFILE.
+           DISPLAY "PARTS_LOAD: " WS-RECORDS-LOADED " RECORD(S) LOADED".
+           GOBACK.
+
+      ****** Picks up where the last run left off. A missing checkpoint
+      ****** file (first run) just starts from zero.
+       READ-CHECKPOINT.
+           MOVE ZEROES TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKFILE.
+           IF WS-CHECK-STATUS = "00"
+               READ CHECKFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECK-COUNT TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKFILE
+           END-IF.
+
+      ****** Fast-forwards past the input records already loaded on a
+      ****** prior run so they are not re-written into FIN.
+       SKIP-ALREADY-LOADED.
+           MOVE ZEROES TO WS-RECORDS-READ.
+           PERFORM UNTIL WS-RECORDS-READ >= WS-CHECKPOINT-COUNT
+                   OR WS-LOAD-EOF = "T"
+               READ LOADFILE
+                   AT END
+                       MOVE "T" TO WS-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       LOAD-ONE-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE LOAD-PARTID TO PARTID.
+           MOVE LOAD-PARTNAME TO PARTNAME.
+           MOVE LOAD-PARTDESC TO PARTDESC.
+           MOVE LOAD-PARTPRICE TO PARTPRICE.
+           MOVE LOAD-PARTSUPP TO PARTSUPP.
+           MOVE LOAD-PARTQTY TO PARTQTY.
+           MOVE LOAD-PARTREORDER TO PARTREORDER.
+           WRITE REC-IO
+               INVALID KEY
+                   DISPLAY "PARTS_LOAD: DUPLICATE PART ID SKIPPED - "
+                       LOAD-PARTID
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+           IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      ****** Overwrites the single-record checkpoint file with the
+      ****** count of input records processed so far.
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CHECK-COUNT.
+           OPEN OUTPUT CHECKFILE.
+           WRITE CHECK-REC.
+           CLOSE CHECKFILE.
+
+       END PROGRAM PARTS_LOAD.
