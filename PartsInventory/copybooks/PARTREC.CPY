@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared record layout for PARTLIST.DAT, used by every program
+      * that reads or writes the parts master file.
+      ******************************************************************
+           05 PARTID       PIC 9(5).
+           05 PARTNAME     PIC X(15).
+           05 PARTDESC     PIC X(35).
+           05 PARTPRICE    PIC $Z,ZZZ,ZZ9.99.
+           05 PARTSUPP     PIC 9(5).
+           05 PARTQTY      PIC 9(5).
+           05 PARTREORDER  PIC 9(5).
