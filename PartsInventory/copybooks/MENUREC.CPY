@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared record layout for MENU-CFG.DAT, the editable menu
+      * configuration read by PARTS_MAIN at startup so new maintenance
+      * functions can be added without recompiling the menu screen.
+      ******************************************************************
+           05 MENU-OPTION-NUM      PIC 99.
+           05 MENU-PROGRAM-NAME    PIC X(30).
+           05 MENU-DESCRIPTION     PIC X(30).
