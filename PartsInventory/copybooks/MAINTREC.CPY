@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared record layout for MAINTORD.DAT, the maintenance order
+      * file recording which parts were pulled for a work order.
+      ******************************************************************
+           05 MORD-NUMBER      PIC 9(7).
+           05 MORD-DATE        PIC 9(8).
+           05 MORD-STATUS      PIC X(10).
+           05 MORD-PART-COUNT  PIC 9.
+           05 MORD-PART-TABLE  OCCURS 5 TIMES.
+               10 MORD-PART-ID PIC 9(5).
