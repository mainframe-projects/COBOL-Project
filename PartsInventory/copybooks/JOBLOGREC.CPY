@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared record layout for JOBLOG.DAT, the append-only operator
+      * job log written by PARTS_MAIN whenever a called program returns
+      * a non-zero PA-RETURN-CODE.
+      ******************************************************************
+           05 JOBLOG-TIMESTAMP.
+               10 JOBLOG-DATE          PIC 9(8).
+               10 JOBLOG-TIME          PIC 9(8).
+           05 JOBLOG-OPERATOR          PIC X(8).
+           05 JOBLOG-PROGRAM           PIC X(30).
+           05 JOBLOG-RETURN-CODE       PIC 99.
