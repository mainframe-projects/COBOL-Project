@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared record layout for SUPPLIER.DAT, the supplier master
+      * file used to validate WS-PART-SUPP on the parts maintenance
+      * screens.
+      ******************************************************************
+           05 SUPP-ID         PIC 9(5).
+           05 SUPP-NAME       PIC X(25).
+           05 SUPP-CONTACT    PIC X(25).
