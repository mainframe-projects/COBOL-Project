@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Shared record layout for PART-AUDIT.DAT, the append-only audit
+      * trail written by PARTS_ADD/PARTS_UPDATE/PARTS_DELETE whenever
+      * they touch PARTLIST.DAT.
+      ******************************************************************
+           05 AUDIT-TIMESTAMP.
+               10 AUDIT-DATE           PIC 9(8).
+               10 AUDIT-TIME           PIC 9(8).
+           05 AUDIT-OPERATOR           PIC X(8).
+           05 AUDIT-ACTION             PIC X(6).
+           05 AUDIT-PARTID             PIC 9(5).
+           05 AUDIT-BEFORE-IMAGE.
+               10 AUDIT-BEFORE-NAME    PIC X(15).
+               10 AUDIT-BEFORE-DESC    PIC X(35).
+               10 AUDIT-BEFORE-PRICE   PIC 9(7)V99.
+               10 AUDIT-BEFORE-SUPP    PIC 9(5).
+               10 AUDIT-BEFORE-QTY     PIC 9(5).
+               10 AUDIT-BEFORE-REORDER PIC 9(5).
+           05 AUDIT-AFTER-IMAGE.
+               10 AUDIT-AFTER-NAME     PIC X(15).
+               10 AUDIT-AFTER-DESC     PIC X(35).
+               10 AUDIT-AFTER-PRICE    PIC 9(7)V99.
+               10 AUDIT-AFTER-SUPP     PIC 9(5).
+               10 AUDIT-AFTER-QTY      PIC 9(5).
+               10 AUDIT-AFTER-REORDER  PIC 9(5).
