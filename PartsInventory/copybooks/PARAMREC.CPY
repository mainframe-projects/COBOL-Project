@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Shared LINKAGE SECTION record passed between PARTS_MAIN and the
+      * programs it CALLs, matching the PARAMETRES layout already used
+      * by PartsInventory.cbl (YOUR-PROGRAM).
+      ******************************************************************
+           02 PA-RETURN-CODE PIC 99 VALUE 0.
