@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Batch report of every part at or below its reorder
+      *          point. Run standalone, not from PARTS-HOME-SCREEN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_REORDER_RPT INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PARTID.
+               SELECT RPTFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+       FD RPTFILE
+           VALUE OF FILE-ID IS "../PARTS_REORDER.RPT".
+           01 RPT-LINE PIC X(80).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X VALUE "F".
+       01 WS-LINE-COUNT         PIC 9(5) VALUE ZEROES.
+       01 WS-HEADER-1.
+           05 VALUE "PARTS AT OR BELOW REORDER POINT".
+       01 WS-HEADER-2.
+           05 VALUE "PART ID   PART NAME        ON HAND  REORDER PT".
+       01 WS-DETAIL-LINE.
+           05 WD-PARTID         PIC ZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-PARTNAME       PIC X(15).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 WD-QTY            PIC ZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WD-REORDER        PIC ZZZZ9.
+       01 WS-TOTAL-LINE.
+           05 VALUE "TOTAL PARTS AT OR BELOW REORDER POINT: ".
+           05 WT-COUNT          PIC ZZZZ9.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT FIN.
+           OPEN OUTPUT RPTFILE.
+
+           MOVE WS-HEADER-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADER-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM UNTIL WS-EOF = "T"
+               READ FIN
+                   AT END
+                       MOVE "T" TO WS-EOF
+                   NOT AT END
+                       IF PARTQTY <= PARTREORDER
+                           PERFORM WRITE-DETAIL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-LINE-COUNT TO WT-COUNT.
+           MOVE WS-TOTAL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE RPTFILE.
+           CLOSE FIN.
+           GOBACK.
+
+       WRITE-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE PARTID TO WD-PARTID.
+           MOVE PARTNAME TO WD-PARTNAME.
+           MOVE PARTQTY TO WD-QTY.
+           MOVE PARTREORDER TO WD-REORDER.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       END PROGRAM PARTS_REORDER_RPT.
