@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 03/01/2019
+      * Purpose: Look up a maintenance order and show which parts
+      *          were pulled for it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_MAINT_ORDER INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT MORDFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS MORD-NUMBER
+               FILE STATUS IS WS-MORD-STATUS.
+               SELECT FIN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS PARTID.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD MORDFILE
+           VALUE OF FILE-ID IS "../MAINTORD.DAT".
+           01 MAINT-ORD-REC.
+               COPY MAINTREC.
+
+       FD FIN
+           VALUE OF FILE-ID IS "../PARTLIST.DAT".
+           01 REC-IO.
+               COPY PARTREC.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
+       01 WS-MORD-STATUS       PIC XX VALUE ZEROES.
+       01 WS-DONE              PIC X VALUE "F".
+       01 WS-LOOKUP-ORDER      PIC 9(7) VALUE ZEROES.
+       01 WS-ORDER-DATE        PIC 9(8) VALUE ZEROES.
+       01 WS-ORDER-STATUS      PIC X(10) VALUE SPACES.
+       01 WS-IDX               PIC 9 VALUE ZEROES.
+       01 WS-LINE-1-ID         PIC 9(5) VALUE ZEROES.
+       01 WS-LINE-1-NAME       PIC X(15) VALUE SPACES.
+       01 WS-LINE-2-ID         PIC 9(5) VALUE ZEROES.
+       01 WS-LINE-2-NAME       PIC X(15) VALUE SPACES.
+       01 WS-LINE-3-ID         PIC 9(5) VALUE ZEROES.
+       01 WS-LINE-3-NAME       PIC X(15) VALUE SPACES.
+       01 WS-LINE-4-ID         PIC 9(5) VALUE ZEROES.
+       01 WS-LINE-4-NAME       PIC X(15) VALUE SPACES.
+       01 WS-LINE-5-ID         PIC 9(5) VALUE ZEROES.
+       01 WS-LINE-5-NAME       PIC X(15) VALUE SPACES.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
+       SCREEN SECTION.
+       01 ORDER-LOOKUP-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 VALUE "LOOKUP MAINTENANCE ORDER"          LINE 3 COL 28.
+           05 ORDER-NUM-FIELD.
+               10 VALUE "Order Number: "                LINE 5 COL 21.
+               10 ORDER-NUM PIC 9(7) TO WS-LOOKUP-ORDER  LINE 5 COL 36.
+           05 ORDER-INFO-SECTION.
+               10 VALUE "Order Date: "                  LINE 7 COL 22.
+               10 ORDER-DATE PIC 9(8) FROM WS-ORDER-DATE
+                                                          LINE 7 COL 34.
+               10 VALUE "Status: "                       LINE 8 COL 26.
+               10 ORDER-STATUS PIC X(10) FROM WS-ORDER-STATUS
+                                                          LINE 8 COL 34.
+           05 VALUE "PARTS PULLED FOR THIS ORDER:"      LINE 10 COL 16.
+           05 PART-LINE-1.
+               10 L1-ID   PIC ZZZZ9 FROM WS-LINE-1-ID  LINE 12 COL 16.
+               10 L1-NAME PIC X(15) FROM WS-LINE-1-NAME
+                                                        LINE 12 COL 23.
+           05 PART-LINE-2.
+               10 L2-ID   PIC ZZZZ9 FROM WS-LINE-2-ID  LINE 13 COL 16.
+               10 L2-NAME PIC X(15) FROM WS-LINE-2-NAME
+                                                        LINE 13 COL 23.
+           05 PART-LINE-3.
+               10 L3-ID   PIC ZZZZ9 FROM WS-LINE-3-ID  LINE 14 COL 16.
+               10 L3-NAME PIC X(15) FROM WS-LINE-3-NAME
+                                                        LINE 14 COL 23.
+           05 PART-LINE-4.
+               10 L4-ID   PIC ZZZZ9 FROM WS-LINE-4-ID  LINE 15 COL 16.
+               10 L4-NAME PIC X(15) FROM WS-LINE-4-NAME
+                                                        LINE 15 COL 23.
+           05 PART-LINE-5.
+               10 L5-ID   PIC ZZZZ9 FROM WS-LINE-5-ID  LINE 16 COL 16.
+               10 L5-NAME PIC X(15) FROM WS-LINE-5-NAME
+                                                        LINE 16 COL 23.
+           05 FOOTER-MESSAGES.
+               10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
+                     JUSTIFIED BLANK LINE                LINE 18 COL 30.
+               10 VALUE "ENTER AN ORDER NUMBER AND PRESS ENTER. PRESS
+      -            " ENTER ON A BLANK NUMBER TO EXIT"    LINE 20 COL 12.
+
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            MOVE 0 TO PA-RETURN-CODE.
+            OPEN INPUT MORDFILE.
+            IF WS-MORD-STATUS NOT = "00"
+                DISPLAY "PARTS_MAINT_ORDER: MAINTORD.DAT NOT FOUND - "
+                    "NO MAINTENANCE ORDERS ARE ON FILE YET"
+                MOVE 1 TO PA-RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN INPUT FIN.
+
+            DISPLAY ORDER-LOOKUP-SCREEN.
+            PERFORM UNTIL WS-DONE = "T"
+                ACCEPT ORDER-LOOKUP-SCREEN
+                IF WS-LOOKUP-ORDER = ZEROES
+                    MOVE "T" TO WS-DONE
+                ELSE
+                    PERFORM LOOKUP-ORDER
+                END-IF
+            END-PERFORM.
+
+            CLOSE FIN.
+            CLOSE MORDFILE.
+            GOBACK.
+
+       CLEAR-ORDER-DISPLAY.
+           MOVE ZEROES TO WS-ORDER-DATE.
+           MOVE SPACES TO WS-ORDER-STATUS.
+           MOVE ZEROES TO WS-LINE-1-ID WS-LINE-2-ID WS-LINE-3-ID
+               WS-LINE-4-ID WS-LINE-5-ID.
+           MOVE SPACES TO WS-LINE-1-NAME WS-LINE-2-NAME
+               WS-LINE-3-NAME WS-LINE-4-NAME WS-LINE-5-NAME.
+
+      ****** Looks up WS-LOOKUP-ORDER and leaves the result (or an
+      ****** error message) in place so the following ACCEPT repaints
+      ****** the screen with it before blocking for the next order.
+       LOOKUP-ORDER.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           PERFORM CLEAR-ORDER-DISPLAY.
+           MOVE WS-LOOKUP-ORDER TO MORD-NUMBER.
+           READ MORDFILE
+               INVALID KEY
+                   MOVE "NO SUCH MAINTENANCE ORDER" TO WS-ERROR-MESSAGE
+               NOT INVALID KEY
+                   MOVE MORD-DATE TO WS-ORDER-DATE
+                   MOVE MORD-STATUS TO WS-ORDER-STATUS
+                   PERFORM DISPLAY-ORDER-PARTS
+           END-READ.
+
+       DISPLAY-ORDER-PARTS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > MORD-PART-COUNT OR WS-IDX > 5
+               PERFORM LOOKUP-PART-NAME
+               EVALUATE WS-IDX
+                   WHEN 1
+                       MOVE MORD-PART-ID(WS-IDX) TO WS-LINE-1-ID
+                       MOVE PARTNAME TO WS-LINE-1-NAME
+                   WHEN 2
+                       MOVE MORD-PART-ID(WS-IDX) TO WS-LINE-2-ID
+                       MOVE PARTNAME TO WS-LINE-2-NAME
+                   WHEN 3
+                       MOVE MORD-PART-ID(WS-IDX) TO WS-LINE-3-ID
+                       MOVE PARTNAME TO WS-LINE-3-NAME
+                   WHEN 4
+                       MOVE MORD-PART-ID(WS-IDX) TO WS-LINE-4-ID
+                       MOVE PARTNAME TO WS-LINE-4-NAME
+                   WHEN 5
+                       MOVE MORD-PART-ID(WS-IDX) TO WS-LINE-5-ID
+                       MOVE PARTNAME TO WS-LINE-5-NAME
+               END-EVALUATE
+           END-PERFORM.
+
+       LOOKUP-PART-NAME.
+           MOVE MORD-PART-ID(WS-IDX) TO PARTID.
+           READ FIN
+               INVALID KEY
+                   MOVE SPACES TO PARTNAME
+           END-READ.
+
+       END PROGRAM PARTS_MAINT_ORDER.
