@@ -2,8 +2,6 @@
       * Author: Brock Sharp
       * Date: 03/01/2019
       * Purpose: Add a new part to the inventory management system
-      * TODO: Allow looking up supplier to get ID
-      *       Automatically get the next partID (first empty value)
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,12 +10,22 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                SELECT FIN ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS PARTID.
+               SELECT SUPPFILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SUPP-ID
+               FILE STATUS IS WS-SUPP-STATUS.
+               SELECT AUDITFILE ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -25,22 +33,57 @@
        FD FIN
            VALUE OF FILE-ID IS "../PARTLIST.DAT".
            01 REC-IO.
-               05 PARTID       PIC 99.
-               05 PARTNAME     PIC X(15).
-               05 PARTDESC     PIC X(35).
-               05 PARTPRICE    PIC $ZZ9.99.
-               05 PARTSUPP     PIC 9(5).
+               COPY PARTREC.
+
+       FD SUPPFILE
+           VALUE OF FILE-ID IS "../SUPPLIER.DAT".
+           01 SUPP-REC.
+               COPY SUPPREC.
+
+       FD AUDITFILE
+           VALUE OF FILE-ID IS "../PART-AUDIT.DAT".
+           01 AUDIT-REC.
+               COPY AUDITREC.
 
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
        01 WS-DATA-VALIDATED    PIC X VALUE "F".
+       01 WS-MAX-PART-ID       PIC 9(5) VALUE ZEROES.
+       01 WS-SCAN-EOF          PIC X VALUE "F".
+       01 WS-CRT-STATUS        PIC 9(4) VALUE ZEROES.
+           88 PF4-PRESSED      VALUE 1004.
+       01 WS-AUDIT-STATUS      PIC XX VALUE ZEROES.
+       01 WS-SUPP-STATUS       PIC XX VALUE ZEROES.
+       01 WS-SUPP-SEARCH-NAME  PIC X(25) VALUE SPACES.
+       01 WS-SUPP-SEARCH-LEN   PIC 99 VALUE ZEROES.
+       01 WS-SUPP-PICK-ID      PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-COUNT       PIC 9 VALUE ZEROES.
+       01 WS-MATCH-1-ID        PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-1-NAME      PIC X(25) VALUE SPACES.
+       01 WS-MATCH-2-ID        PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-2-NAME      PIC X(25) VALUE SPACES.
+       01 WS-MATCH-3-ID        PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-3-NAME      PIC X(25) VALUE SPACES.
+       01 WS-MATCH-4-ID        PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-4-NAME      PIC X(25) VALUE SPACES.
+       01 WS-MATCH-5-ID        PIC 9(5) VALUE ZEROES.
+       01 WS-MATCH-5-NAME      PIC X(25) VALUE SPACES.
        01 PART-OBJECT.
            05 WS-PART-ID       PIC 9(5) VALUE 00000.
            05 WS-PART-NAME     PIC X(15) VALUE SPACES.
            05 WS-PART-DESC     PIC X(35) VALUE SPACES.
-           05 WS-PART-PRICE    PIC 999V99 VALUE 00000.
+           05 WS-PART-PRICE    PIC 9(7)V99 VALUE 00000.
            05 WS-PART-SUPP     PIC 9(5) VALUE 00000.
+           05 WS-PART-QTY      PIC 9(5) VALUE 00000.
+           05 WS-PART-REORDER  PIC 9(5) VALUE 00000.
+       01 WS-OPERATOR-ID       PIC X(8) VALUE SPACES.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+           COPY PARAMREC.
+      *-----------------------
        SCREEN SECTION.
        01 PART-ADD-SCREEN.
            05 TITLE-SECTION.
@@ -55,7 +98,8 @@
                    20 PART-ID PIC 9(5) FROM WS-PART-ID    LINE 5 COL 34.
                10 PART-SUPP-FIELD.
                    20 VALUE "Supplier ID: "               LINE 7 COL 21.
-                   20 PART-SUPP PIC 9(5)  TO WS-PART-SUPP LINE 7 COL 34.
+                   20 PART-SUPP PIC 9(5) FROM WS-PART-SUPP
+                       TO WS-PART-SUPP                    LINE 7 COL 34.
                10 PART-NAME-FIELD.
                    20 VALUE "Part Name: "                 LINE 9 COL 23.
                    20 PART-NAME PIC X(15) TO WS-PART-NAME LINE 9 COL 34.
@@ -65,40 +109,191 @@
                                                          LINE 11 COL 34.
                10 PART-PRICE-FIELD.
                    20 VALUE "Part Price: "               LINE 13 COL 22.
-                   20 PART-PRICE PIC 999V99 TO WS-PART-PRICE
+                   20 PART-PRICE PIC 9(7)V99 TO WS-PART-PRICE
                                                          LINE 13 COL 34.
+               10 PART-QTY-FIELD.
+                   20 VALUE "Qty On Hand: "              LINE 15 COL 21.
+                   20 PART-QTY PIC 9(5) TO WS-PART-QTY   LINE 15 COL 34.
+               10 PART-REORDER-FIELD.
+                   20 VALUE "Reorder Point: "            LINE 17 COL 18.
+                   20 PART-REORDER PIC 9(5) TO WS-PART-REORDER
+                                                         LINE 17 COL 34.
            05 FOOTER-MESSAGES.
                10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
                      JUSTIFIED BLANK LINE                LINE 18 COL 30.
-               10 VALUE "PRESS ENTER TO SUBMIT THE FORM" LINE 20 COL 27.
+               10 VALUE "PRESS ENTER TO SUBMIT, OR PF4 TO LOOKUP A
+      -            " SUPPLIER"                           LINE 20 COL 18.
+
+       01 SUPPLIER-SEARCH-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "SUPPLIER LOOKUP" BLANK SCREEN    LINE 1 COL 33.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 SEARCH-NAME-FIELD.
+               10 VALUE "Supplier name contains: "    LINE 4 COL 18.
+               10 SEARCH-NAME PIC X(25)
+                   TO WS-SUPP-SEARCH-NAME             LINE 4 COL 43.
+           05 MATCH-1-LINE.
+               10 M1-ID   PIC ZZZZ9 FROM WS-MATCH-1-ID   LINE 7 COL 10.
+               10 M1-NAME PIC X(25) FROM WS-MATCH-1-NAME LINE 7 COL 17.
+           05 MATCH-2-LINE.
+               10 M2-ID   PIC ZZZZ9 FROM WS-MATCH-2-ID   LINE 8 COL 10.
+               10 M2-NAME PIC X(25) FROM WS-MATCH-2-NAME LINE 8 COL 17.
+           05 MATCH-3-LINE.
+               10 M3-ID   PIC ZZZZ9 FROM WS-MATCH-3-ID   LINE 9 COL 10.
+               10 M3-NAME PIC X(25) FROM WS-MATCH-3-NAME LINE 9 COL 17.
+           05 MATCH-4-LINE.
+               10 M4-ID   PIC ZZZZ9 FROM WS-MATCH-4-ID  LINE 10 COL 10.
+               10 M4-NAME PIC X(25) FROM WS-MATCH-4-NAME
+                                                         LINE 10 COL 17.
+           05 MATCH-5-LINE.
+               10 M5-ID   PIC ZZZZ9 FROM WS-MATCH-5-ID  LINE 11 COL 10.
+               10 M5-NAME PIC X(25) FROM WS-MATCH-5-NAME
+                                                         LINE 11 COL 17.
+           05 PICK-ID-FIELD.
+               10 VALUE "Enter the ID of the supplier to use: "
+                                                         LINE 14 COL 12.
+               10 PICK-ID PIC 9(5) TO WS-SUPP-PICK-ID
+                                                         LINE 14 COL 51.
 
       *-----------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARAMETRES.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
+            MOVE 0 TO PA-RETURN-CODE.
             OPEN I-O FIN.
+            OPEN INPUT SUPPFILE.
+            IF WS-SUPP-STATUS NOT = "00"
+                DISPLAY "PARTS_ADD: SUPPLIER.DAT NOT FOUND - RUN "
+                    "THE SUPPLIER LOADER BEFORE ADDING PARTS"
+                MOVE 1 TO PA-RETURN-CODE
+                CLOSE FIN
+                GOBACK
+            END-IF.
+            PERFORM OPEN-AUDIT-FILE.
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
 
             PERFORM GET-NEXT-PART-ID.
             DISPLAY PART-ADD-SCREEN.
             PERFORM UNTIL WS-DATA-VALIDATED = "T"
                ACCEPT PART-ADD-SCREEN
-               PERFORM VALIDATE-DATA
+               IF PF4-PRESSED
+                   PERFORM SUPPLIER-LOOKUP
+                   DISPLAY PART-ADD-SCREEN
+               ELSE
+                   PERFORM VALIDATE-DATA
+               END-IF
             END-PERFORM.
             PERFORM FINALIZE-PART-ADD.
 
+            CLOSE AUDITFILE.
+            CLOSE SUPPFILE.
             CLOSE FIN.
             GOBACK.
-      ****** UNIMPLEMENTED - NEEDS TO RETURN FIRST AVAILABLE ID
+      ****** Opens PART-AUDIT.DAT for append, creating it first if this
+      ****** is the first run and it does not exist yet on disk.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF.
+      ****** Scans PARTLIST.DAT for the highest PARTID on file and
+      ****** hands back the next one after it.
        GET-NEXT-PART-ID.
-           MOVE 12345 TO WS-PART-ID.
+           MOVE ZEROES TO WS-MAX-PART-ID.
+           MOVE "F" TO WS-SCAN-EOF.
+           MOVE ZEROES TO PARTID.
+           START FIN KEY IS NOT LESS THAN PARTID
+               INVALID KEY
+                   MOVE "T" TO WS-SCAN-EOF
+           END-START.
+           PERFORM UNTIL WS-SCAN-EOF = "T"
+               READ FIN NEXT RECORD
+                   AT END
+                       MOVE "T" TO WS-SCAN-EOF
+                   NOT AT END
+                       IF PARTID > WS-MAX-PART-ID
+                           MOVE PARTID TO WS-MAX-PART-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           COMPUTE WS-PART-ID = WS-MAX-PART-ID + 1.
+
+      ****** PF4 pop-up: search SUPPLIER.DAT by name and let the user
+      ****** pick a supplier to fill WS-PART-SUPP without needing to
+      ****** already know the 5-digit ID.
+       SUPPLIER-LOOKUP.
+           MOVE SPACES TO WS-SUPP-SEARCH-NAME.
+           MOVE ZEROES TO WS-SUPP-PICK-ID.
+           PERFORM CLEAR-SUPPLIER-MATCHES.
+           DISPLAY SUPPLIER-SEARCH-SCREEN.
+           ACCEPT SEARCH-NAME-FIELD.
+           COMPUTE WS-SUPP-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SUPP-SEARCH-NAME)).
+           PERFORM FIND-SUPPLIER-MATCHES.
+           DISPLAY SUPPLIER-SEARCH-SCREEN.
+           ACCEPT PICK-ID-FIELD.
+           IF WS-SUPP-PICK-ID NOT = ZEROES
+               MOVE WS-SUPP-PICK-ID TO WS-PART-SUPP
+           END-IF.
+
+       CLEAR-SUPPLIER-MATCHES.
+           MOVE ZEROES TO WS-MATCH-COUNT.
+           MOVE ZEROES TO WS-MATCH-1-ID WS-MATCH-2-ID WS-MATCH-3-ID
+               WS-MATCH-4-ID WS-MATCH-5-ID.
+           MOVE SPACES TO WS-MATCH-1-NAME WS-MATCH-2-NAME
+               WS-MATCH-3-NAME WS-MATCH-4-NAME WS-MATCH-5-NAME.
+
+       FIND-SUPPLIER-MATCHES.
+           MOVE "F" TO WS-SCAN-EOF.
+           MOVE ZEROES TO SUPP-ID.
+           START SUPPFILE KEY IS NOT LESS THAN SUPP-ID
+               INVALID KEY
+                   MOVE "T" TO WS-SCAN-EOF
+           END-START.
+           PERFORM UNTIL WS-SCAN-EOF = "T" OR WS-MATCH-COUNT = 5
+               READ SUPPFILE NEXT RECORD
+                   AT END
+                       MOVE "T" TO WS-SCAN-EOF
+                   NOT AT END
+                       IF WS-SUPP-SEARCH-LEN = ZEROES OR
+                          SUPP-NAME(1:WS-SUPP-SEARCH-LEN) =
+                          WS-SUPP-SEARCH-NAME(1:WS-SUPP-SEARCH-LEN)
+                           PERFORM RECORD-SUPPLIER-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       RECORD-SUPPLIER-MATCH.
+           ADD 1 TO WS-MATCH-COUNT.
+           EVALUATE WS-MATCH-COUNT
+               WHEN 1
+                   MOVE SUPP-ID TO WS-MATCH-1-ID
+                   MOVE SUPP-NAME TO WS-MATCH-1-NAME
+               WHEN 2
+                   MOVE SUPP-ID TO WS-MATCH-2-ID
+                   MOVE SUPP-NAME TO WS-MATCH-2-NAME
+               WHEN 3
+                   MOVE SUPP-ID TO WS-MATCH-3-ID
+                   MOVE SUPP-NAME TO WS-MATCH-3-NAME
+               WHEN 4
+                   MOVE SUPP-ID TO WS-MATCH-4-ID
+                   MOVE SUPP-NAME TO WS-MATCH-4-NAME
+               WHEN 5
+                   MOVE SUPP-ID TO WS-MATCH-5-ID
+                   MOVE SUPP-NAME TO WS-MATCH-5-NAME
+           END-EVALUATE.
 
       * Validate that the data received is okay
        VALIDATE-DATA.
            MOVE SPACES TO WS-ERROR-MESSAGE.
-           IF WS-PART-PRICE <= 0 or > 999.99 THEN
+           IF WS-PART-PRICE <= 0 or > 9999999.99 THEN
                MOVE "INVALID PART PRICE" TO WS-ERROR-MESSAGE
            END-IF.
            IF WS-PART-DESC = SPACES THEN
@@ -107,10 +302,12 @@
            IF WS-PART-NAME = SPACES THEN
                MOVE "INVALID PART-NAME" TO WS-ERROR-MESSAGE
            END-IF.
-      ****** This needs to check if the supplier exists (it must)
-           IF WS-PART-SUPP <= 0 OR WS-PART-SUPP > 99999 THEN
-               MOVE "INVALID PART SUPPLIER" TO WS-ERROR-MESSAGE
-           END-IF.
+      ****** The supplier must already be on file in SUPPLIER.DAT
+           MOVE WS-PART-SUPP TO SUPP-ID.
+           READ SUPPFILE
+               INVALID KEY
+                   MOVE "INVALID PART SUPPLIER" TO WS-ERROR-MESSAGE
+           END-READ.
            IF WS-ERROR-MESSAGE = SPACES THEN
                MOVE "T" TO WS-DATA-VALIDATED
            END-IF.
@@ -122,9 +319,32 @@
            MOVE WS-PART-DESC TO PARTDESC.
            MOVE WS-PART-PRICE TO PARTPRICE.
            MOVE WS-PART-SUPP TO PARTSUPP.
+           MOVE WS-PART-QTY TO PARTQTY.
+           MOVE WS-PART-REORDER TO PARTREORDER.
            WRITE REC-IO
                INVALID KEY
                    MOVE "ERROR INSERTING FILE" TO WS-ERROR-MESSAGE
+                   MOVE 1 TO PA-RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
            END-WRITE.
 
+      ****** Records a before/after image of the add for PART-AUDIT.DAT
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE "ADD" TO AUDIT-ACTION.
+           MOVE PARTID TO AUDIT-PARTID.
+           MOVE ZEROES TO AUDIT-BEFORE-PRICE AUDIT-BEFORE-SUPP
+               AUDIT-BEFORE-QTY AUDIT-BEFORE-REORDER.
+           MOVE SPACES TO AUDIT-BEFORE-NAME AUDIT-BEFORE-DESC.
+           MOVE PARTNAME TO AUDIT-AFTER-NAME.
+           MOVE PARTDESC TO AUDIT-AFTER-DESC.
+           MOVE PARTPRICE TO AUDIT-AFTER-PRICE.
+           MOVE PARTSUPP TO AUDIT-AFTER-SUPP.
+           MOVE PARTQTY TO AUDIT-AFTER-QTY.
+           MOVE PARTREORDER TO AUDIT-AFTER-REORDER.
+           WRITE AUDIT-REC.
+
        END PROGRAM PARTS_ADD.
